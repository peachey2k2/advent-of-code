@@ -0,0 +1,176 @@
+       identification division.
+       program-id. AdventOfCodeDriver.
+
+       environment division.
+       input-output section.
+       file-control
+           select p1-results-file assign to "../p1/RESULTS.DAT"
+           organization is line sequential
+           file status is p1-results-status.
+           select p2-results-file assign to "../p2/RESULTS.DAT"
+           organization is line sequential
+           file status is p2-results-status.
+           select runlog-file assign to "RUNLOG.DAT"
+           organization is line sequential
+           file status is runlog-status.
+
+       data division.
+       file section.
+       fd p1-results-file.
+       01 p1-results-record.
+           05 p1-res-date       pic x(10).
+           05 p1-res-sep1       pic x(1).
+           05 p1-res-program    pic x(12).
+           05 p1-res-sep2       pic x(1).
+           05 p1-res-source     pic x(20).
+           05 p1-res-sep3       pic x(1).
+           05 p1-res-accum      pic z(7)9.
+
+       fd p2-results-file.
+       01 p2-results-record.
+           05 p2-res-date       pic x(10).
+           05 p2-res-sep1       pic x(1).
+           05 p2-res-program    pic x(12).
+           05 p2-res-sep2       pic x(1).
+           05 p2-res-source     pic x(20).
+           05 p2-res-sep3       pic x(1).
+           05 p2-res-accum      pic z(7)9.
+
+       fd runlog-file.
+       01 runlog-record.
+           05 rl-date           pic x(10).
+           05 rl-sep1           pic x(1).
+           05 rl-start-time     pic x(6).
+           05 rl-sep2           pic x(1).
+           05 rl-end-time       pic x(6).
+           05 rl-sep3           pic x(1).
+           05 rl-p1-rc          pic z(3)9.
+           05 rl-sep4           pic x(1).
+           05 rl-p1-accum       pic z(7)9.
+           05 rl-sep5           pic x(1).
+           05 rl-p2-rc          pic z(3)9.
+           05 rl-sep6           pic x(1).
+           05 rl-p2-accum       pic z(7)9.
+
+       working-storage section.
+       01 p1-results-status pic x(2) value spaces.
+       01 p2-results-status pic x(2) value spaces.
+       01 runlog-status     pic x(2) value spaces.
+       01 ws-command        pic x(100) value spaces.
+       01 ws-run-date       pic x(10) value spaces.
+       01 ws-start-time     pic x(6) value spaces.
+       01 ws-end-time       pic x(6) value spaces.
+       01 p1-rc             pic 9(8) value zeros.
+       01 p2-rc             pic 9(8) value zeros.
+       01 p1-accum          pic 9(8) value zeros.
+       01 p2-accum          pic 9(8) value zeros.
+       01 eof-flag          pic x value 'n'.
+
+       procedure division.
+       perform 050-record-start-time.
+       perform 100-run-p1.
+       perform 150-read-p1-results.
+       perform 200-run-p2.
+       perform 250-read-p2-results.
+       perform 060-record-end-time.
+
+       display "p1 rc=" p1-rc " accum=" p1-accum.
+       display "p2 rc=" p2-rc " accum=" p2-accum.
+
+       perform 600-write-runlog.
+
+       move p1-rc to return-code.
+       if p2-rc > p1-rc
+           move p2-rc to return-code
+       end-if.
+
+       stop run.
+
+       050-record-start-time.
+       string
+           function current-date(1:4) "-"
+           function current-date(5:2) "-"
+           function current-date(7:2)
+           delimited by size into ws-run-date
+       end-string.
+       move function current-date(9:6) to ws-start-time.
+
+       060-record-end-time.
+       move function current-date(9:6) to ws-end-time.
+
+       100-run-p1.
+       move "cd ../p1 && ./code" to ws-command.
+       call "SYSTEM" using ws-command.
+       divide return-code by 256 giving p1-rc.
+
+       150-read-p1-results.
+       move zeros to p1-accum.
+       if p1-rc not = 0
+           display "WARNING: p1 rc=" p1-rc
+               "; p1-accum is not applicable"
+       else
+           move 'n' to eof-flag
+           open input p1-results-file
+           if p1-results-status = "00"
+               perform until eof-flag = 'y'
+                   read p1-results-file
+                       at end
+                           move 'y' to eof-flag
+                       not at end
+                           move p1-res-accum to p1-accum
+                   end-read
+               end-perform
+               close p1-results-file
+           else
+               display "WARNING: ../p1/RESULTS.DAT not found"
+           end-if
+       end-if.
+
+       200-run-p2.
+       move "cd ../p2 && ./code" to ws-command.
+       call "SYSTEM" using ws-command.
+       divide return-code by 256 giving p2-rc.
+
+       250-read-p2-results.
+       move zeros to p2-accum.
+       if p2-rc not = 0
+           display "WARNING: p2 rc=" p2-rc
+               "; p2-accum is not applicable"
+       else
+           move 'n' to eof-flag
+           open input p2-results-file
+           if p2-results-status = "00"
+               perform until eof-flag = 'y'
+                   read p2-results-file
+                       at end
+                           move 'y' to eof-flag
+                       not at end
+                           move p2-res-accum to p2-accum
+                   end-read
+               end-perform
+               close p2-results-file
+           else
+               display "WARNING: ../p2/RESULTS.DAT not found"
+           end-if
+       end-if.
+
+       600-write-runlog.
+       move ws-run-date to rl-date.
+       move ws-start-time to rl-start-time.
+       move ws-end-time to rl-end-time.
+       move "-" to rl-sep1.
+       move "-" to rl-sep2.
+       move "-" to rl-sep3.
+       move "-" to rl-sep4.
+       move "-" to rl-sep5.
+       move "-" to rl-sep6.
+       move p1-rc to rl-p1-rc.
+       move p1-accum to rl-p1-accum.
+       move p2-rc to rl-p2-rc.
+       move p2-accum to rl-p2-accum.
+       open extend runlog-file.
+       if runlog-status = "35"
+           open output runlog-file
+       end-if.
+       write runlog-record.
+       close runlog-file.
