@@ -5,19 +5,103 @@
        input-output section.
        file-control
            select input-file assign to "../input.txt"
-           organization is line sequential.
+           organization is line sequential
+           file status is input-status.
+           select results-file assign to "RESULTS.DAT"
+           organization is line sequential
+           file status is results-status.
+           select exceptions-file assign to "EXCEPTIONS.DAT"
+           organization is line sequential
+           file status is exceptions-status.
+           select checkpoint-file assign to "CHECKPOINT.DAT"
+           organization is line sequential
+           file status is checkpoint-status.
+           select word-file assign to "WORD.DAT"
+           organization is line sequential
+           file status is word-status.
+           select expected-file assign to "EXPECTED.DAT"
+           organization is line sequential
+           file status is expected-status.
 
-       data division. 
+       data division.
        file section.
        fd input-file.
-       01 input-record     pic x(140).
+       01 input-record     pic x(999).
+
+       fd results-file.
+       01 results-record.
+           05 res-date          pic x(10).
+           05 res-sep1          pic x(1).
+           05 res-program       pic x(12).
+           05 res-sep2          pic x(1).
+           05 res-source        pic x(20).
+           05 res-sep3          pic x(1).
+           05 res-accum         pic z(7)9.
+
+       fd exceptions-file.
+       01 exceptions-record.
+           05 exc-row           pic z(7)9.
+           05 exc-sep1           pic x(1).
+           05 exc-type           pic x(20).
+           05 exc-sep2           pic x(1).
+           05 exc-detail         pic x(40).
+           05 exc-sep3           pic x(1).
+           05 exc-value          pic z(7)9.
+
+       fd checkpoint-file.
+       01 checkpoint-record.
+           05 cp-row             pic 9(8).
+           05 cp-sep1            pic x(1).
+           05 cp-accum           pic 9(8).
+           05 cp-sep2            pic x(1).
+           05 cp-dims            pic 9(8).
+           05 cp-sep3            pic x(1).
+           05 cp-width           pic 9(8).
+           05 cp-sep4            pic x(1).
+           05 cp-word            pic x(20).
+           05 cp-sep5            pic x(1).
+           05 cp-checksum        pic 9(8).
+
+       fd word-file.
+       01 word-record      pic x(20).
+
+       fd expected-file.
+       01 expected-record  pic x(20).
 
        working-storage section.
-       01 input-dims       pic 9(8) value 140.
+       01 checkpoint-status pic x(2) value spaces.
+       01 word-status      pic x(2) value spaces.
+       01 expected-status  pic x(2) value spaces.
+       01 expected-accum   pic 9(8) value zeros.
+       01 input-status     pic x(2) value spaces.
+       01 word-param       pic x(20) value "MAS".
+       01 word-len         pic 9(4) value 3.
+       01 wchar1           pic x(1) value "M".
+       01 wchar2           pic x(1) value "A".
+       01 wchar3           pic x(1) value "S".
+       01 results-status   pic x(2) value spaces.
+       01 exceptions-status pic x(2) value spaces.
+       01 ws-run-date      pic x(10) value spaces.
+       01 max-grid-dim     pic 9(4) value 999.
+       01 input-dims       pic 9(8) value zeros.
+       01 input-width      pic 9(8) value zeros.
        01 puzzle.
-           05 puzzle-input occurs 140 times pic x(140).
+           05 puzzle-input occurs 999 times pic x(999).
+       01 puzzle-alphabet  pic x(20) value "XMAS".
+       01 alphabet-len     pic 9(4) value 4.
        01 idx1             pic 9(8) value zeros.
        01 idx2             pic 9(8) value zeros.
+       01 row-len          pic 9(8) value zeros.
+       01 row-text         pic x(999) value spaces.
+       01 exc-count        pic 9(8) value zeros.
+       01 valid-count      pic 9(8) value zeros.
+       01 char-tally       pic 9(8) value zeros.
+       01 ws-alpha-idx     pic 9(4) value zeros.
+       01 grid-checksum    pic 9(8) value zeros.
+       01 ws-char-idx      pic 9(4) value zeros.
+       01 ws-char-ord      pic 9(4) value zeros.
+       01 exceptions-fresh  pic x value 'y'.
+       01 exceptions-opened pic x value 'n'.
 
        01 pos-t            pic 9(8).
        01 pos-b            pic 9(8).
@@ -29,57 +113,267 @@
        01 eof-flag         pic x value 'n'.
 
        procedure division.
-       open input input-file
-       perform until eof-flag = 'y' or idx1 >= input-dims
-           read input-file into input-record
-               at end
-                   move 'y' to eof-flag
-               not at end
-                   add 1 to idx1
-                   move input-record to puzzle-input(idx1)
-           end-read
-       end-perform
-       close input-file.
+       perform 100-load-word-param.
+       perform 200-load-grid.
+       perform 300-validate-grid.
+       perform 400-load-checkpoint.
 
-       perform varying idx1 from 2 by 1 until idx1 > 139
-           perform varying idx2 from 2 by 1 until idx2 > 139
-               if puzzle-input(idx1)(idx2:1) = "A"
+       perform varying idx1 from idx1 by 1 until idx1 > input-dims - 1
+           perform varying idx2 from 2 by 1 until idx2 > input-width - 1
+               if puzzle-input(idx1)(idx2:1) = wchar2
                    subtract 1 from idx1 giving pos-t
                    add 1 to idx1 giving pos-b
                    subtract 1 from idx2 giving pos-l
                    add 1 to idx2 giving pos-r
 
-                   if puzzle-input(pos-t)(pos-l:1) = 'M' and
-                      puzzle-input(pos-t)(pos-r:1) = 'M' and
-                      puzzle-input(pos-b)(pos-r:1) = 'S' and
-                      puzzle-input(pos-b)(pos-l:1) = 'S'
+                   if puzzle-input(pos-t)(pos-l:1) = wchar1 and
+                      puzzle-input(pos-t)(pos-r:1) = wchar1 and
+                      puzzle-input(pos-b)(pos-r:1) = wchar3 and
+                      puzzle-input(pos-b)(pos-l:1) = wchar3
                        add 1 to accum
                    end-if
 
-                   if puzzle-input(pos-t)(pos-l:1) = 'S' and
-                      puzzle-input(pos-t)(pos-r:1) = 'M' and
-                      puzzle-input(pos-b)(pos-r:1) = 'M' and
-                      puzzle-input(pos-b)(pos-l:1) = 'S'
+                   if puzzle-input(pos-t)(pos-l:1) = wchar3 and
+                      puzzle-input(pos-t)(pos-r:1) = wchar1 and
+                      puzzle-input(pos-b)(pos-r:1) = wchar1 and
+                      puzzle-input(pos-b)(pos-l:1) = wchar3
                        add 1 to accum
                    end-if
 
-                   if puzzle-input(pos-t)(pos-l:1) = 'S' and
-                      puzzle-input(pos-t)(pos-r:1) = 'S' and
-                      puzzle-input(pos-b)(pos-r:1) = 'M' and
-                      puzzle-input(pos-b)(pos-l:1) = 'M'
+                   if puzzle-input(pos-t)(pos-l:1) = wchar3 and
+                      puzzle-input(pos-t)(pos-r:1) = wchar3 and
+                      puzzle-input(pos-b)(pos-r:1) = wchar1 and
+                      puzzle-input(pos-b)(pos-l:1) = wchar1
                        add 1 to accum
                    end-if
 
-                   if puzzle-input(pos-t)(pos-l:1) = 'M' and
-                      puzzle-input(pos-t)(pos-r:1) = 'S' and
-                      puzzle-input(pos-b)(pos-r:1) = 'S' and
-                      puzzle-input(pos-b)(pos-l:1) = 'M'
+                   if puzzle-input(pos-t)(pos-l:1) = wchar1 and
+                      puzzle-input(pos-t)(pos-r:1) = wchar3 and
+                      puzzle-input(pos-b)(pos-r:1) = wchar3 and
+                      puzzle-input(pos-b)(pos-l:1) = wchar1
                        add 1 to accum
                    end-if
                end-if
            end-perform
+           perform 550-write-checkpoint
        end-perform.
 
        display accum.
 
+       perform 600-write-results.
+       perform 650-reconcile-expected.
+
        stop run.
+
+       100-load-word-param.
+       open input word-file.
+       if word-status = "00"
+           read word-file into word-record
+           if word-status = "00" and
+              function length(function trim(word-record)) = 3
+               move word-record to word-param
+               move 3 to word-len
+               move word-param(1:1) to wchar1
+               move word-param(2:1) to wchar2
+               move word-param(3:1) to wchar3
+           else
+               display "WARNING: WORD.DAT must hold a 3-char word; "
+                   "using default MAS"
+           end-if
+           close word-file
+       end-if.
+
+       200-load-grid.
+       open input input-file.
+       perform until eof-flag = 'y'
+           read input-file into input-record
+               at end
+                   move 'y' to eof-flag
+               not at end
+                   add 1 to idx1
+                   if idx1 > max-grid-dim
+                       display "ERROR: grid has more than " max-grid-dim
+                           " rows; increase MAX-GRID-DIM"
+                       move 16 to return-code
+                       stop run
+                   end-if
+                   if input-status = "06"
+                       display "ERROR: row " idx1 " is longer than "
+                           max-grid-dim " characters; increase "
+                           "MAX-GRID-DIM"
+                       move 16 to return-code
+                       stop run
+                   end-if
+                   compute row-len =
+                       function length(function trim(input-record))
+                   if idx1 = 1
+                       move row-len to input-width
+                   end-if
+                   move input-record to puzzle-input(idx1)
+           end-read
+       end-perform.
+       close input-file.
+       move idx1 to input-dims.
+       if input-dims = 0
+           display "ERROR: input.txt is empty; cannot derive grid dims"
+           move 16 to return-code
+           stop run
+       end-if.
+       if input-width = 0
+           display "ERROR: first row has zero length"
+           move 16 to return-code
+           stop run
+       end-if.
+
+       300-validate-grid.
+       perform varying idx1 from 1 by 1 until idx1 > input-dims
+           move puzzle-input(idx1) to row-text
+           compute row-len =
+               function length(function trim(row-text))
+           perform varying ws-char-idx from 1 by 1
+                   until ws-char-idx > input-width
+               compute ws-char-ord =
+                   function ord(row-text(ws-char-idx:1)) - 1
+               compute grid-checksum =
+                   function mod((grid-checksum * 31) + ws-char-ord,
+                       99999999)
+           end-perform
+           if row-len not = input-width
+               move idx1 to exc-row
+               move "ROW-LENGTH-MISMATCH" to exc-type
+               move spaces to exc-detail
+               string "expected " input-width " got " row-len
+                   delimited by size into exc-detail
+               move zeros to exc-value
+               add 1 to exc-count
+               perform 310-write-exception
+           end-if
+           move zeros to valid-count
+           perform varying ws-alpha-idx from 1 by 1
+                   until ws-alpha-idx > alphabet-len
+               move zeros to char-tally
+               inspect row-text(1:input-width) tallying
+                   char-tally for all puzzle-alphabet(ws-alpha-idx:1)
+               add char-tally to valid-count
+           end-perform
+           if valid-count not = input-width
+               move idx1 to exc-row
+               move "INVALID-CHARACTER" to exc-type
+               move spaces to exc-detail
+               string "row has characters outside " puzzle-alphabet
+                   delimited by size into exc-detail
+               move zeros to exc-value
+               add 1 to exc-count
+               perform 310-write-exception
+           end-if
+       end-perform.
+       if exc-count > 0
+           display "ERROR: " exc-count
+               " validation exceptions found; see EXCEPTIONS.DAT"
+           move 8 to return-code
+           stop run
+       end-if.
+
+       400-load-checkpoint.
+       move 2 to idx1.
+       move zeros to accum.
+       open input checkpoint-file.
+       if checkpoint-status = "00"
+           read checkpoint-file
+           if checkpoint-status = "00" and
+              cp-dims = input-dims and
+              cp-width = input-width and
+              cp-word = word-param and
+              cp-checksum = grid-checksum and
+              cp-row < input-dims - 1
+               compute idx1 = cp-row + 1
+               move cp-accum to accum
+               move 'n' to exceptions-fresh
+               display "Resuming scan from row " idx1
+           end-if
+           close checkpoint-file
+       end-if.
+
+       550-write-checkpoint.
+       move idx1 to cp-row.
+       move accum to cp-accum.
+       move input-dims to cp-dims.
+       move input-width to cp-width.
+       move word-param to cp-word.
+       move grid-checksum to cp-checksum.
+       move "-" to cp-sep1.
+       move "-" to cp-sep2.
+       move "-" to cp-sep3.
+       move "-" to cp-sep4.
+       move "-" to cp-sep5.
+       open output checkpoint-file.
+       write checkpoint-record.
+       close checkpoint-file.
+
+       310-write-exception.
+       move "-" to exc-sep1.
+       move "-" to exc-sep2.
+       move "-" to exc-sep3.
+       if exceptions-opened = 'n'
+           if exceptions-fresh = 'y'
+               open output exceptions-file
+           else
+               open extend exceptions-file
+               if exceptions-status = "35"
+                   open output exceptions-file
+               end-if
+           end-if
+           move 'y' to exceptions-opened
+       else
+           open extend exceptions-file
+       end-if.
+       write exceptions-record.
+       close exceptions-file.
+
+       600-write-results.
+       string
+           function current-date(1:4) "-"
+           function current-date(5:2) "-"
+           function current-date(7:2)
+           delimited by size into ws-run-date
+       end-string.
+       move spaces to res-date.
+       move spaces to res-program.
+       move spaces to res-source.
+       move ws-run-date to res-date.
+       move "AdventOfCode" to res-program.
+       move "../input.txt" to res-source.
+       move "-" to res-sep1.
+       move "-" to res-sep2.
+       move "-" to res-sep3.
+       move accum to res-accum.
+       open extend results-file.
+       if results-status = "35"
+           open output results-file
+       end-if.
+       write results-record.
+       close results-file.
+
+       650-reconcile-expected.
+       open input expected-file.
+       if expected-status = "00"
+           read expected-file
+           if expected-status = "00"
+               move function numval(function trim(expected-record))
+                   to expected-accum
+               if expected-accum not = accum
+                   display "MISMATCH: expected " expected-accum
+                       " got " accum
+                   move 1 to exc-count
+                   move zeros to exc-row
+                   move "ANSWER-MISMATCH" to exc-type
+                   move spaces to exc-detail
+                   string "expected " expected-accum " got " accum
+                       delimited by size into exc-detail
+                   move accum to exc-value
+                   perform 310-write-exception
+                   move 4 to return-code
+               end-if
+           end-if
+           close expected-file
+       end-if.
