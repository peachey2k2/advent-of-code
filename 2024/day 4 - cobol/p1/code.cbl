@@ -5,133 +5,431 @@
        input-output section.
        file-control
            select input-file assign to "../input.txt"
-           organization is line sequential.
+           organization is line sequential
+           file status is input-status.
+           select results-file assign to "RESULTS.DAT"
+           organization is line sequential
+           file status is results-status.
+           select exceptions-file assign to "EXCEPTIONS.DAT"
+           organization is line sequential
+           file status is exceptions-status.
+           select matches-file assign to "MATCHES.DAT"
+           organization is line sequential
+           file status is matches-status.
+           select checkpoint-file assign to "CHECKPOINT.DAT"
+           organization is line sequential
+           file status is checkpoint-status.
+           select word-file assign to "WORD.DAT"
+           organization is line sequential
+           file status is word-status.
+           select expected-file assign to "EXPECTED.DAT"
+           organization is line sequential
+           file status is expected-status.
 
-       data division. 
+       data division.
        file section.
        fd input-file.
-       01 input-record     pic x(140).
+       01 input-record     pic x(999).
+
+       fd word-file.
+       01 word-record      pic x(20).
+
+       fd expected-file.
+       01 expected-record  pic x(20).
+
+       fd results-file.
+       01 results-record.
+           05 res-date          pic x(10).
+           05 res-sep1          pic x(1).
+           05 res-program       pic x(12).
+           05 res-sep2          pic x(1).
+           05 res-source        pic x(20).
+           05 res-sep3          pic x(1).
+           05 res-accum         pic z(7)9.
+
+       fd exceptions-file.
+       01 exceptions-record.
+           05 exc-row           pic z(7)9.
+           05 exc-sep1           pic x(1).
+           05 exc-type           pic x(20).
+           05 exc-sep2           pic x(1).
+           05 exc-detail         pic x(40).
+           05 exc-sep3           pic x(1).
+           05 exc-value          pic z(7)9.
+
+       fd matches-file.
+       01 matches-record.
+           05 match-row          pic z(7)9.
+           05 match-sep1         pic x(1).
+           05 match-col          pic z(7)9.
+           05 match-sep2         pic x(1).
+           05 match-dir          pic x(2).
+
+       fd checkpoint-file.
+       01 checkpoint-record.
+           05 cp-row             pic 9(8).
+           05 cp-sep1            pic x(1).
+           05 cp-accum           pic 9(8).
+           05 cp-sep2            pic x(1).
+           05 cp-dims            pic 9(8).
+           05 cp-sep3            pic x(1).
+           05 cp-width           pic 9(8).
+           05 cp-sep4            pic x(1).
+           05 cp-word            pic x(20).
+           05 cp-sep5            pic x(1).
+           05 cp-checksum        pic 9(8).
 
        working-storage section.
-       01 input-dims       pic 9(8) value 140.
+       01 word-status      pic x(2) value spaces.
+       01 expected-status  pic x(2) value spaces.
+       01 input-status      pic x(2) value spaces.
+       01 expected-accum   pic 9(8) value zeros.
+       01 word-param       pic x(20) value "XMAS".
+       01 word-len         pic 9(4) value 4.
+       01 wchar1           pic x(1) value "X".
+       01 wchar2           pic x(1) value "M".
+       01 wchar3           pic x(1) value "A".
+       01 wchar4           pic x(1) value "S".
+       01 checkpoint-status pic x(2) value spaces.
+       01 matches-status   pic x(2) value spaces.
+       01 results-status   pic x(2) value spaces.
+       01 exceptions-status pic x(2) value spaces.
+       01 ws-run-date      pic x(10) value spaces.
+       01 max-grid-dim     pic 9(4) value 999.
+       01 input-dims       pic 9(8) value zeros.
+       01 input-width      pic 9(8) value zeros.
        01 puzzle.
-           05 puzzle-input occurs 140 times pic x(140).
+           05 puzzle-input occurs 999 times pic x(999).
+       01 puzzle-alphabet  pic x(20) value "XMAS".
+       01 alphabet-len     pic 9(4) value 4.
        01 idx1             pic 9(8) value zeros.
        01 idx2             pic 9(8) value zeros.
+       01 row-len          pic 9(8) value zeros.
+       01 row-text         pic x(999) value spaces.
+       01 exc-count        pic 9(8) value zeros.
+       01 valid-count      pic 9(8) value zeros.
+       01 char-tally       pic 9(8) value zeros.
+       01 ws-alpha-idx     pic 9(4) value zeros.
+       01 grid-checksum    pic 9(8) value zeros.
+       01 ws-char-idx      pic 9(4) value zeros.
+       01 ws-char-ord      pic 9(4) value zeros.
+       01 exceptions-fresh  pic x value 'y'.
+       01 exceptions-opened pic x value 'n'.
 
-       01 pos1m            pic 9(8).
-       01 pos1a            pic 9(8).
-       01 pos1s            pic 9(8).
-       01 pos2m            pic 9(8).
-       01 pos2a            pic 9(8).
-       01 pos2s            pic 9(8).
+       01 dir-table.
+           05 dir-entry occurs 8 times.
+               10 dir-row-delta pic s9.
+               10 dir-col-delta pic s9.
+               10 dir-label     pic x(2).
+       01 dir-idx          pic 9(4).
+       01 step-idx          pic 9(4).
+       01 chk-row           pic s9(8).
+       01 chk-col           pic s9(8).
+       01 dir-ok            pic x value 'y'.
+       01 word-char         pic x(1).
 
        01 accum            pic 9(8) value zeros.
 
        01 eof-flag         pic x value 'n'.
 
        procedure division.
-       open input input-file
-       perform until eof-flag = 'y' or idx1 >= input-dims
+       perform 050-init-directions.
+       perform 100-load-word-param.
+       perform 200-load-grid.
+       perform 300-validate-grid.
+       perform 400-load-checkpoint.
+
+       if idx1 > 1
+           open extend matches-file
+           if matches-status = "35"
+               open output matches-file
+           end-if
+       else
+           open output matches-file
+       end-if.
+
+       perform varying idx1 from idx1 by 1 until idx1 > input-dims
+           perform varying idx2 from 1 by 1 until idx2 > input-width
+               if puzzle-input(idx1)(idx2:1) = wchar1
+                   perform 450-scan-directions
+               end-if
+           end-perform
+           perform 550-write-checkpoint
+       end-perform.
+
+       close matches-file.
+
+       display accum.
+
+       perform 600-write-results.
+       perform 650-reconcile-expected.
+
+       stop run.
+
+       050-init-directions.
+       move -1 to dir-row-delta(1). move 0 to dir-col-delta(1).
+       move "N " to dir-label(1).
+       move -1 to dir-row-delta(2). move -1 to dir-col-delta(2).
+       move "NW" to dir-label(2).
+       move 0 to dir-row-delta(3). move -1 to dir-col-delta(3).
+       move "W " to dir-label(3).
+       move 1 to dir-row-delta(4). move -1 to dir-col-delta(4).
+       move "SW" to dir-label(4).
+       move 1 to dir-row-delta(5). move 0 to dir-col-delta(5).
+       move "S " to dir-label(5).
+       move 1 to dir-row-delta(6). move 1 to dir-col-delta(6).
+       move "SE" to dir-label(6).
+       move 0 to dir-row-delta(7). move 1 to dir-col-delta(7).
+       move "E " to dir-label(7).
+       move -1 to dir-row-delta(8). move 1 to dir-col-delta(8).
+       move "NE" to dir-label(8).
+
+       450-scan-directions.
+       perform varying dir-idx from 1 by 1 until dir-idx > 8
+           move 'y' to dir-ok
+           perform varying step-idx from 1 by 1
+                   until step-idx > word-len - 1 or dir-ok = 'n'
+               compute chk-row =
+                   idx1 + step-idx * dir-row-delta(dir-idx)
+               compute chk-col =
+                   idx2 + step-idx * dir-col-delta(dir-idx)
+               if chk-row < 1 or chk-row > input-dims or
+                  chk-col < 1 or chk-col > input-width
+                   move 'n' to dir-ok
+               else
+                   move word-param(step-idx + 1:1) to word-char
+                   if puzzle-input(chk-row)(chk-col:1) not = word-char
+                       move 'n' to dir-ok
+                   end-if
+               end-if
+           end-perform
+           if dir-ok = 'y'
+               add 1 to accum
+               move dir-label(dir-idx) to match-dir
+               perform 510-write-match
+           end-if
+       end-perform.
+
+       100-load-word-param.
+       open input word-file.
+       if word-status = "00"
+           read word-file
+           if word-status = "00"
+               compute row-len =
+                   function length(function trim(word-record))
+               if row-len = 4
+                   move word-record to word-param
+                   move row-len to word-len
+                   move word-param(1:1) to wchar1
+                   move word-param(2:1) to wchar2
+                   move word-param(3:1) to wchar3
+                   move word-param(4:1) to wchar4
+               else
+                   display "WARNING: WORD.DAT must hold a 4-char word; "
+                       "using default XMAS"
+               end-if
+           end-if
+           close word-file
+       end-if.
+
+       200-load-grid.
+       open input input-file.
+       perform until eof-flag = 'y'
            read input-file into input-record
                at end
                    move 'y' to eof-flag
                not at end
                    add 1 to idx1
+                   if idx1 > max-grid-dim
+                       display "ERROR: grid has more than " max-grid-dim
+                           " rows; increase MAX-GRID-DIM"
+                       move 16 to return-code
+                       stop run
+                   end-if
+                   if input-status = "06"
+                       display "ERROR: row " idx1 " is longer than "
+                           max-grid-dim " characters; increase "
+                           "MAX-GRID-DIM"
+                       move 16 to return-code
+                       stop run
+                   end-if
+                   compute row-len =
+                       function length(function trim(input-record))
+                   if idx1 = 1
+                       move row-len to input-width
+                   end-if
                    move input-record to puzzle-input(idx1)
            end-read
-       end-perform
+       end-perform.
        close input-file.
+       move idx1 to input-dims.
+       if input-dims = 0
+           display "ERROR: input.txt is empty; cannot derive grid dims"
+           move 16 to return-code
+           stop run
+       end-if.
+       if input-width = 0
+           display "ERROR: first row has zero length"
+           move 16 to return-code
+           stop run
+       end-if.
 
+       300-validate-grid.
        perform varying idx1 from 1 by 1 until idx1 > input-dims
-           perform varying idx2 from 1 by 1 until idx2 > input-dims
-               if puzzle-input(idx1)(idx2:1) = "X"
-                   if idx1 > 3
-                       subtract 1 from idx1 giving pos1m
-                       subtract 1 from pos1m giving pos1a
-                       subtract 1 from pos1a giving pos1s
-                       if puzzle-input(pos1m)(idx2:1) = 'M' and
-                          puzzle-input(pos1a)(idx2:1) = 'A' and
-                          puzzle-input(pos1s)(idx2:1) = 'S'
-                           add 1 to accum
-                       end-if
-                       if idx2 > 3
-                           subtract 1 from idx2 giving pos2m
-                           subtract 1 from pos2m giving pos2a
-                           subtract 1 from pos2a giving pos2s
-                           if puzzle-input(pos1m)(pos2m:1) = 'M' and
-                              puzzle-input(pos1a)(pos2a:1) = 'A' and
-                              puzzle-input(pos1s)(pos2s:1) = 'S'
-                               add 1 to accum
-                           end-if
-                       end-if
-                   end-if
-                   if idx2 > 3
-                       subtract 1 from idx2 giving pos2m
-                       subtract 1 from pos2m giving pos2a
-                       subtract 1 from pos2a giving pos2s
-                       if puzzle-input(idx1)(pos2m:1) = 'M' and
-                          puzzle-input(idx1)(pos2a:1) = 'A' and
-                          puzzle-input(idx1)(pos2s:1) = 'S'
-                           add 1 to accum
-                       end-if
-                       if idx1 < 138
-                           add 1 to idx1 giving pos1m
-                           add 1 to pos1m giving pos1a
-                           add 1 to pos1a giving pos1s
-                           if puzzle-input(pos1m)(pos2m:1) = 'M' and
-                              puzzle-input(pos1a)(pos2a:1) = 'A' and
-                              puzzle-input(pos1s)(pos2s:1) = 'S'
-                               add 1 to accum
-                           end-if
-                       end-if
-                   end-if
-                   if idx1 < 138
-                       add 1 to idx1 giving pos1m
-                       add 1 to pos1m giving pos1a
-                       add 1 to pos1a giving pos1s
-                       if puzzle-input(pos1m)(idx2:1) = 'M' and
-                          puzzle-input(pos1a)(idx2:1) = 'A' and
-                          puzzle-input(pos1s)(idx2:1) = 'S'
-                           add 1 to accum
-                       end-if
-                       if idx2 < 138
-                           add 1 to idx2 giving pos2m
-                           add 1 to pos2m giving pos2a
-                           add 1 to pos2a giving pos2s
-                           if puzzle-input(pos1m)(pos2m:1) = 'M' and
-                              puzzle-input(pos1a)(pos2a:1) = 'A' and
-                              puzzle-input(pos1s)(pos2s:1) = 'S'
-                               add 1 to accum
-                           end-if
-                       end-if
-                   end-if
-                   if idx2 < 138
-                       add 1 to idx2 giving pos2m
-                       add 1 to pos2m giving pos2a
-                       add 1 to pos2a giving pos2s
-                       if puzzle-input(idx1)(pos2m:1) = 'M' and
-                          puzzle-input(idx1)(pos2a:1) = 'A' and
-                          puzzle-input(idx1)(pos2s:1) = 'S'
-                           add 1 to accum
-                       end-if
-                       if idx1 > 3
-                           subtract 1 from idx1 giving pos1m
-                           subtract 1 from pos1m giving pos1a
-                           subtract 1 from pos1a giving pos1s
-                           if puzzle-input(pos1m)(pos2m:1) = 'M' and
-                              puzzle-input(pos1a)(pos2a:1) = 'A' and
-                              puzzle-input(pos1s)(pos2s:1) = 'S'
-                               add 1 to accum
-                           end-if
-                       end-if
-                   end-if
-               end-if
-                       
-                       
+           move puzzle-input(idx1) to row-text
+           compute row-len =
+               function length(function trim(row-text))
+           perform varying ws-char-idx from 1 by 1
+                   until ws-char-idx > input-width
+               compute ws-char-ord =
+                   function ord(row-text(ws-char-idx:1)) - 1
+               compute grid-checksum =
+                   function mod((grid-checksum * 31) + ws-char-ord,
+                       99999999)
+           end-perform
+           if row-len not = input-width
+               move idx1 to exc-row
+               move "ROW-LENGTH-MISMATCH" to exc-type
+               move spaces to exc-detail
+               string "expected " input-width " got " row-len
+                   delimited by size into exc-detail
+               move zeros to exc-value
+               add 1 to exc-count
+               perform 310-write-exception
+           end-if
+           move zeros to valid-count
+           perform varying ws-alpha-idx from 1 by 1
+                   until ws-alpha-idx > alphabet-len
+               move zeros to char-tally
+               inspect row-text(1:input-width) tallying
+                   char-tally for all puzzle-alphabet(ws-alpha-idx:1)
+               add char-tally to valid-count
            end-perform
+           if valid-count not = input-width
+               move idx1 to exc-row
+               move "INVALID-CHARACTER" to exc-type
+               move spaces to exc-detail
+               string "row has characters outside " puzzle-alphabet
+                   delimited by size into exc-detail
+               move zeros to exc-value
+               add 1 to exc-count
+               perform 310-write-exception
+           end-if
        end-perform.
+       if exc-count > 0
+           display "ERROR: " exc-count
+               " validation exceptions found; see EXCEPTIONS.DAT"
+           move 8 to return-code
+           stop run
+       end-if.
 
-       display accum.
+       400-load-checkpoint.
+       move 1 to idx1.
+       move zeros to accum.
+       open input checkpoint-file.
+       if checkpoint-status = "00"
+           read checkpoint-file
+           if checkpoint-status = "00" and
+              cp-dims = input-dims and
+              cp-width = input-width and
+              cp-word = word-param and
+              cp-checksum = grid-checksum and
+              cp-row < input-dims
+               compute idx1 = cp-row + 1
+               move cp-accum to accum
+               move 'n' to exceptions-fresh
+               display "Resuming scan from row " idx1
+           end-if
+           close checkpoint-file
+       end-if.
 
-       stop run.
+       550-write-checkpoint.
+       move idx1 to cp-row.
+       move accum to cp-accum.
+       move input-dims to cp-dims.
+       move input-width to cp-width.
+       move word-param to cp-word.
+       move grid-checksum to cp-checksum.
+       move "-" to cp-sep1.
+       move "-" to cp-sep2.
+       move "-" to cp-sep3.
+       move "-" to cp-sep4.
+       move "-" to cp-sep5.
+       open output checkpoint-file.
+       write checkpoint-record.
+       close checkpoint-file.
+
+       510-write-match.
+       move idx1 to match-row.
+       move idx2 to match-col.
+       move "-" to match-sep1.
+       move "-" to match-sep2.
+       write matches-record.
+
+       310-write-exception.
+       move "-" to exc-sep1.
+       move "-" to exc-sep2.
+       move "-" to exc-sep3.
+       if exceptions-opened = 'n'
+           if exceptions-fresh = 'y'
+               open output exceptions-file
+           else
+               open extend exceptions-file
+               if exceptions-status = "35"
+                   open output exceptions-file
+               end-if
+           end-if
+           move 'y' to exceptions-opened
+       else
+           open extend exceptions-file
+       end-if.
+       write exceptions-record.
+       close exceptions-file.
+
+       600-write-results.
+       string
+           function current-date(1:4) "-"
+           function current-date(5:2) "-"
+           function current-date(7:2)
+           delimited by size into ws-run-date
+       end-string.
+       move spaces to res-date.
+       move spaces to res-program.
+       move spaces to res-source.
+       move ws-run-date to res-date.
+       move "AdventOfCode" to res-program.
+       move "../input.txt" to res-source.
+       move "-" to res-sep1.
+       move "-" to res-sep2.
+       move "-" to res-sep3.
+       move accum to res-accum.
+       open extend results-file.
+       if results-status = "35"
+           open output results-file
+       end-if.
+       write results-record.
+       close results-file.
+
+       650-reconcile-expected.
+       open input expected-file.
+       if expected-status = "00"
+           read expected-file
+           if expected-status = "00"
+               move function numval(function trim(expected-record))
+                   to expected-accum
+               if expected-accum not = accum
+                   display "MISMATCH: expected " expected-accum
+                       " got " accum
+                   move 1 to exc-count
+                   move zeros to exc-row
+                   move "ANSWER-MISMATCH" to exc-type
+                   move spaces to exc-detail
+                   string "expected " expected-accum " got " accum
+                       delimited by size into exc-detail
+                   move accum to exc-value
+                   perform 310-write-exception
+                   move 4 to return-code
+               end-if
+           end-if
+           close expected-file
+       end-if.
